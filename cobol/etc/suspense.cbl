@@ -0,0 +1,80 @@
+       identification division.
+       program-id. suspensemerge.
+       author. charles r. martin.
+       date-written. 2026-aug-09.
+      * folds corrected suspense records back into the next
+      * timecards run -- payroll fixes the bad data and flips the
+      * suspense entry to "ready to resubmit" by some means outside
+      * this program (a screen, a re-key); this program is the
+      * step that actually gets the correction back onto
+      * timecards.dat so it isn't lost or re-keyed from scratch.
+       environment division.
+       input-output section.
+       file-control.
+           select suspense-file
+             assign to "suspense.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is su-key
+               file status is suspense-status.
+           select timecards
+             assign to "timecards.dat"
+               organization is line sequential.
+       data division.
+       file section.
+       fd suspense-file.
+           copy susrec.
+       fd timecards.
+           copy timecard.
+       working-storage section.
+       01 suspense-status  pic x(02).
+           88 suspense-ok      value "00".
+       01 end-file         pic x.
+           88 eof              value "T".
+       01 merged-count      pic 9(05) usage comp value zero.
+       procedure division.
+       begin.
+           perform initialize-program.
+           perform process-suspense-record with test before until eof.
+           perform clean-up.
+           stop run.
+       initialize-program.
+           open i-o suspense-file
+           open extend timecards
+           .
+      * read the suspense file straight through in key sequence
+      * and merge every entry flagged ready-to-resubmit
+       process-suspense-record.
+           read suspense-file next record
+             at end move "T" to end-file
+           end-read
+           if not eof then
+             if su-ready-to-resubmit then
+               perform merge-suspense-entry
+             end-if
+           end-if
+           .
+       merge-suspense-entry.
+           move su-employee-id to tc-employee-id
+           move su-ssn to tc-ssn
+           move su-employee-name to employee-name
+           move su-hours-worked to hours-worked
+           move su-pay-rate to pay-rate
+           move su-shift-diff-hours to tc-shift-diff-hours
+           move su-shift-diff-rate to tc-shift-diff-rate
+           move su-temp-hours to tc-temp-hours
+           move su-temp-rate to tc-temp-rate
+           move su-401k-pct to tc-401k-pct
+           move su-health-premium to tc-health-premium
+           write timecard
+           move "D" to su-status
+           rewrite suspense-record
+           add 1 to merged-count
+           .
+       clean-up.
+           close suspense-file
+           close timecards
+           display "SUSPENSE MERGE COMPLETE -- " merged-count
+             " TIMECARDS RESUBMITTED"
+           .
+       end program suspensemerge.
