@@ -0,0 +1,53 @@
+       identification division.
+       program-id. timecardmerge.
+       author. charles r. martin.
+       date-written. 2026-aug-09.
+      * merges the department timekeeping extracts into the single
+      * employee-id-sequenced timecards.dat that paychecks expects,
+      * so office and warehouse extracts don't need to be
+      * concatenated by hand before a run.
+       environment division.
+       input-output section.
+       file-control.
+           select office-timecards
+             assign to "tc-office.dat"
+               organization is line sequential.
+           select warehouse-timecards
+             assign to "tc-warehouse.dat"
+               organization is line sequential.
+           select merge-work
+             assign to "tcmergewk.dat".
+           select timecards
+             assign to "timecards.dat"
+               organization is line sequential.
+       data division.
+       file section.
+       fd office-timecards.
+       01 office-timecard-record.
+           02 ot-employee-id pic x(05).
+           02 filler pic x(66).
+       fd warehouse-timecards.
+       01 warehouse-timecard-record.
+           02 wt-employee-id pic x(05).
+           02 filler pic x(66).
+       sd merge-work.
+       01 merge-timecard-record.
+           02 mw-employee-id pic x(05).
+           02 filler pic x(66).
+       fd timecards.
+           copy timecard.
+       working-storage section.
+       procedure division.
+       begin.
+      * one department's timecards ahead of another's would put
+      * an employee's record out of the id sequence paychecks'
+      * checkpoint/restart logic relies on -- and the raw timeclock
+      * extracts arrive in punch order, not employee-id order, so
+      * this has to be a sort rather than a merge (merge trusts its
+      * inputs are already in key order and won't catch it if
+      * they aren't)
+           sort merge-work on ascending key mw-employee-id
+             using office-timecards warehouse-timecards
+             giving timecards.
+           stop run.
+       end program timecardmerge.
