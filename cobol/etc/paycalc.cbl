@@ -0,0 +1,180 @@
+       identification division.
+       program-id. paycheckcalc.
+       author. charles r. martin.
+       date-written. 2026-aug-09.
+      * ad hoc "what would this check be" calculator -- payroll
+      * gets asked this on the phone a dozen times a week and used
+      * to reach for a pocket calculator and the rate sheet.  this
+      * runs the same gross/overtime/tax math paychecks does,
+      * against one employee and one hypothetical hours figure at
+      * a time, and loops for the next question instead of exiting
+      * after one answer.
+       environment division.
+       input-output section.
+       file-control.
+           select empmast
+             assign to "empmast.dat"
+               organization is indexed
+               access mode is random
+               record key is em-employee-id
+               file status is empmast-status.
+       data division.
+       file section.
+       fd empmast.
+           copy emprec.
+       working-storage section.
+       01 empmast-status    pic x(02).
+           88 empmast-ok       value "00".
+           88 empmast-not-found value "23".
+       01 done-switch        pic x value "N".
+           88 operator-is-done  value "Y".
+       01 hours-worked       pic 9(3)v9.
+       01 tc-401k-pct        pic v999.
+       01 tc-health-premium  pic 9(3)v99.
+       01 regular-hours      pic 9(4)v99 usage comp.
+       01 overtime-hours     pic 9(4)v99 usage comp.
+       01 overtime-rate      pic 9(4)v99 usage comp.
+       01 regular-pay        pic 9(4)v99 usage comp.
+       01 overtime-pay       pic 9(4)v99 usage comp.
+       01 gross-pay          pic 9(4)v99 usage comp.
+       01 pretax-401k-amount pic 9(4)v99 usage comp.
+       01 total-pretax-deductions pic 9(4)v99 usage comp.
+       01 disposable-earnings pic 9(4)v99 usage comp.
+       01 fed-tax            pic 9(4)v99 usage comp.
+       01 state-tax          pic 9(4)v99 usage comp.
+       01 fica-tax           pic 9(4)v99 usage comp.
+       01 net-pay            pic 9(4)v99 usage comp.
+      * standard 1.5x-past-40 overtime rule -- close enough for an
+      * estimate; a labor-code-specific rule is only worth the
+      * lookup when the check is actually being cut
+       77 overtime-threshold pic 9(3)v9 value 40.0.
+       77 overtime-multiplier pic 9v999 value 1.500.
+      * flat fed/fica rates and the per-state table, same values as
+      * the production run's compiled-in defaults -- an estimate
+      * tool has no pay period to look an effective-dated rate up
+      * against, so it always uses today's rate
+       77 fed-tax-rate   pic v999 value is .164.
+       77 fica-tax-rate  pic v999 value is .062.
+       01 state-rate-table-values.
+           02 filler pic x(02) value "CA".
+           02 filler pic v9999 value .0900.
+           02 filler pic x(02) value "NY".
+           02 filler pic v9999 value .0880.
+           02 filler pic x(02) value "TX".
+           02 filler pic v9999 value .0000.
+           02 filler pic x(02) value "IL".
+           02 filler pic v9999 value .0495.
+           02 filler pic x(02) value "PA".
+           02 filler pic v9999 value .0307.
+       01 state-rate-table redefines state-rate-table-values.
+           02 str-entry occurs 5 times.
+               03 str-state-code pic x(02).
+               03 str-state-rate pic v9999.
+       77 state-table-size pic 9(02) value 5.
+       01 str-idx           pic 9(02) usage comp.
+       01 state-tax-rate    pic v9999 value .0700.
+       procedure division.
+       begin.
+           open input empmast
+           perform ask-one-employee with test before
+             until operator-is-done
+           close empmast
+           stop run.
+      * one estimate per pass through this paragraph -- an empty
+      * employee id is the operator's signal to quit
+       ask-one-employee.
+           display "EMPLOYEE ID (BLANK TO QUIT): "
+           accept em-employee-id
+           if em-employee-id = spaces then
+             move "Y" to done-switch
+           else
+             perform lookup-employee
+             if empmast-ok then
+               perform accept-hypothetical-timecard
+               perform compute-gross-pay
+               perform compute-pretax-deductions
+               perform compute-fed-tax
+               perform compute-state-tax
+               perform compute-fica-tax
+               perform compute-net-pay
+               perform display-estimate
+             else
+               display "*** NO SUCH EMPLOYEE -- " em-employee-id " ***"
+             end-if
+           end-if
+           .
+       lookup-employee.
+           read empmast
+             invalid key move "23" to empmast-status
+           end-read
+           .
+       accept-hypothetical-timecard.
+           display "HOURS WORKED THIS PERIOD: "
+           accept hours-worked
+           display "401(K) PERCENT (E.G. .050 FOR 5%): "
+           accept tc-401k-pct
+           display "HEALTH PREMIUM THIS PERIOD: "
+           accept tc-health-premium
+           .
+       compute-gross-pay.
+           if hours-worked > overtime-threshold then
+             multiply em-pay-rate by overtime-multiplier
+               giving overtime-rate
+             move overtime-threshold to regular-hours
+             subtract overtime-threshold from hours-worked
+               giving overtime-hours
+             multiply regular-hours by em-pay-rate giving regular-pay
+             multiply overtime-hours by overtime-rate
+               giving overtime-pay
+             add regular-pay to overtime-pay giving gross-pay
+           else
+             multiply hours-worked by em-pay-rate giving gross-pay
+           end-if
+           .
+       compute-pretax-deductions.
+           multiply gross-pay by tc-401k-pct giving pretax-401k-amount
+           add pretax-401k-amount tc-health-premium
+             giving total-pretax-deductions
+           subtract total-pretax-deductions from gross-pay
+             giving disposable-earnings
+           .
+       compute-fed-tax.
+           multiply disposable-earnings by fed-tax-rate giving fed-tax
+           .
+       compute-state-tax.
+           perform lookup-state-rate
+           multiply disposable-earnings by state-tax-rate
+             giving state-tax
+           .
+       lookup-state-rate.
+           move .0700 to state-tax-rate
+           perform find-state-rate-entry varying str-idx
+             from 1 by 1 until str-idx > state-table-size
+           .
+       find-state-rate-entry.
+           if str-state-code (str-idx) = em-state-code then
+             move str-state-rate (str-idx) to state-tax-rate
+           end-if
+           .
+      * this is an estimate, not a real check -- it has no ytd
+      * gross to test against the fica wage base, so it always
+      * withholds fica on the full disposable earnings
+       compute-fica-tax.
+           multiply disposable-earnings by fica-tax-rate giving fica-tax
+           .
+       compute-net-pay.
+           subtract fed-tax state-tax fica-tax total-pretax-deductions
+             from gross-pay giving net-pay
+           .
+       display-estimate.
+           display " "
+           display "ESTIMATE FOR " em-employee-name
+           display "  GROSS PAY    : " gross-pay
+           display "  401(K)/HEALTH: " total-pretax-deductions
+           display "  FED TAX      : " fed-tax
+           display "  STATE TAX    : " state-tax
+           display "  FICA TAX     : " fica-tax
+           display "  NET PAY      : " net-pay
+           display " "
+           .
+       end program paycheckcalc.
