@@ -0,0 +1,22 @@
+      * one time-clock extract line -- shared by the payroll run,
+      * the suspense-file resubmission merge, and the multi-
+      * department merge so a field added here can't drift out of
+      * sync between the three copies that used to be hand-kept.
+       01  timecard.
+           02 tc-employee-id pic x(05).
+           02 tc-ssn pic x(09).
+           02 employee-name.
+             03 emp-firstname pic x(10).
+             03 emp-surname  pic x(15).
+           02 hours-worked pic 9(3)v9.
+           02 pay-rate pic 99.
+      * shift-differential and temporary-assignment hours are paid
+      * at their own rate on top of the regular hours-worked/
+      * pay-rate pair above -- straight time, since only the
+      * regular bucket feeds the weekly overtime threshold
+           02 tc-shift-diff-hours pic 9(3)v9.
+           02 tc-shift-diff-rate  pic 9(03)v99.
+           02 tc-temp-hours       pic 9(3)v9.
+           02 tc-temp-rate        pic 9(03)v99.
+           02 tc-401k-pct pic v999.
+           02 tc-health-premium pic 9(3)v99.
