@@ -0,0 +1,21 @@
+      * year-to-date accumulators, one record per employee -- kept
+      * current by the tax paragraphs on every run so fica
+      * withholding can stop at the wage base and so the w-2
+      * program has something to read at year end.
+       01  ytd-record.
+           02  yt-employee-id     pic x(05).
+           02  yt-ssn             pic x(09).
+           02  yt-ytd-gross       pic 9(07)v99.
+           02  yt-ytd-fed-tax     pic 9(07)v99.
+           02  yt-ytd-state-tax   pic 9(07)v99.
+           02  yt-ytd-fica-tax    pic 9(07)v99.
+      * this employee's gross pay the last time a check was cut --
+      * carried so the next run can tell a shift-differential-sized
+      * jump from a keying error
+           02  yt-last-gross-pay  pic 9(06)v99.
+      * disposable earnings (gross less 401k/health pre-tax
+      * deductions), accumulated separately from yt-ytd-gross since
+      * that is what fed/state withholding is actually figured on
+      * and what belongs in box 1 wages at year end -- yt-ytd-gross
+      * stays a pure gross-pay total for fica wage-base tracking
+           02  yt-ytd-taxable-wages pic 9(07)v99.
