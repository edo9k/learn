@@ -0,0 +1,10 @@
+      * one effective-dated tax rate -- fed, fica, or a state code,
+      * with the pay period it took effect.  read once at the top
+      * of the run so "what rate did we use on this check" can be
+      * answered from the data months later, without digging
+      * through old source versions to see what a 77-level literal
+      * used to say.
+       01  tax-rate-record.
+           02  tr-rate-type        pic x(05).
+           02  tr-effective-period pic x(06).
+           02  tr-rate             pic v9999.
