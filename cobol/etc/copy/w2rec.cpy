@@ -0,0 +1,13 @@
+      * one w-2 record per employee, built at year end from the
+      * ytd accumulation file -- one row of wages and withholding
+      * per employee instead of hand-summing 52 register printouts.
+       01  w2-record.
+           02  w2-employee-id     pic x(05).
+           02  w2-ssn             pic x(09).
+           02  w2-employee-name.
+               03  w2-firstname   pic x(10).
+               03  w2-surname     pic x(15).
+           02  w2-wages           pic 9(07)v99.
+           02  w2-fed-tax         pic 9(07)v99.
+           02  w2-state-tax       pic 9(07)v99.
+           02  w2-fica-tax        pic 9(07)v99.
