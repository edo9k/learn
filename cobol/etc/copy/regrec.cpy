@@ -0,0 +1,12 @@
+      * one line of payroll register detail, written to the
+      * register work file as each timecard is processed.
+       01  register-work-record.
+           02  rw-department      pic x(04).
+           02  rw-surname         pic x(15).
+           02  rw-firstname       pic x(10).
+           02  rw-employee-id     pic x(05).
+           02  rw-gross-pay       pic 9(6)v99.
+           02  rw-fed-tax         pic 9(6)v99.
+           02  rw-state-tax       pic 9(6)v99.
+           02  rw-fica-tax        pic 9(6)v99.
+           02  rw-net-pay         pic 9(6)v99.
