@@ -0,0 +1,11 @@
+      * one journal-entry line for the general-ledger interface,
+      * built from this run's register totals at clean-up time so
+      * accounting can post the run without re-keying it by hand.
+       01  gl-extract-record.
+           02  gl-run-date        pic x(08).
+           02  gl-account-code    pic x(06).
+           02  gl-account-name    pic x(30).
+           02  gl-debit-credit    pic x(01).
+               88  gl-is-debit       value "D".
+               88  gl-is-credit      value "C".
+           02  gl-amount          pic 9(09)v99.
