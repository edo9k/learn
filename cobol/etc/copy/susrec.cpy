@@ -0,0 +1,25 @@
+      * a rejected timecard, held here keyed by employee and pay
+      * period until payroll keys a correction and flags it ready
+      * to resubmit -- so a bad timecard is tracked to resolution
+      * instead of just falling out of the run.
+       01  suspense-record.
+           02  su-key.
+               03  su-employee-id    pic x(05).
+               03  su-pay-period     pic x(06).
+           02  su-ssn                pic x(09).
+           02  su-employee-name.
+               03  su-firstname      pic x(10).
+               03  su-surname        pic x(15).
+           02  su-hours-worked       pic 9(3)v9.
+           02  su-pay-rate           pic 99.
+           02  su-shift-diff-hours   pic 9(3)v9.
+           02  su-shift-diff-rate    pic 9(03)v99.
+           02  su-temp-hours         pic 9(3)v9.
+           02  su-temp-rate          pic 9(03)v99.
+           02  su-401k-pct           pic v999.
+           02  su-health-premium     pic 9(3)v99.
+           02  su-reject-reason      pic x(35).
+           02  su-status             pic x(01).
+               88  su-pending           value "P".
+               88  su-ready-to-resubmit value "R".
+               88  su-resolved          value "D".
