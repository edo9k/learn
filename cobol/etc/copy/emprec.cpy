@@ -0,0 +1,27 @@
+      * employee master record -- one entry per employee, keyed
+      * by employee id.  shared by paychecks, the register, the
+      * w-2 extract and the ad hoc calculator.
+       01  employee-master-record.
+           02  em-employee-id        pic x(05).
+           02  em-ssn                pic x(09).
+           02  em-employee-name.
+               03  em-firstname      pic x(10).
+               03  em-surname        pic x(15).
+           02  em-department         pic x(04).
+           02  em-pay-rate           pic 9(03)v99.
+           02  em-state-code         pic x(02).
+           02  em-labor-code         pic x(03).
+      * how often this employee is paid -- the tax paragraphs
+      * annualize and de-annualize around this instead of assuming
+      * every run is a weekly run
+           02  em-pay-frequency      pic x(01).
+               88  em-pay-weekly        value "W".
+               88  em-pay-biweekly      value "B".
+               88  em-pay-monthly       value "M".
+      * direct-deposit enrollment -- when em-dd-indicator is "Y"
+      * the run generates a nacha entry for this employee instead
+      * of a paper check
+           02  em-dd-indicator       pic x(01).
+               88  em-is-direct-deposit value "Y".
+           02  em-dd-routing         pic x(09).
+           02  em-dd-account         pic x(17).
