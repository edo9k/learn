@@ -8,49 +8,614 @@
            select timecards
              assign to "timecards.dat"
                organization is line sequential.
+           select empmast
+             assign to "empmast.dat"
+               organization is indexed
+               access mode is random
+               record key is em-employee-id
+               file status is empmast-status.
+           select exception-listing
+             assign to "exceptions.prt"
+               organization is line sequential.
+           select check-print
+             assign to "checks.prt"
+               organization is line sequential.
+      * a pay-swing big enough to trip the variance check gets held
+      * here for a human to bless instead of going straight to a
+      * check or a nacha entry
+           select manual-review-listing
+             assign to "manualreview.prt"
+               organization is line sequential.
+      * ach entries for employees enrolled in direct deposit --
+      * generated in the same run as the paper checks so an
+      * enrolled employee never gets both
+           select direct-deposit-file
+             assign to "nacha.dat"
+               organization is line sequential.
+      * journal entries for accounting to post this run's payroll
+      * without re-keying the register totals by hand
+           select gl-extract
+             assign to "glextract.dat"
+               organization is line sequential.
+           select register-work
+             assign to "regwork.dat"
+               organization is sequential.
+           select register-sorted
+             assign to "regsort.dat"
+               organization is sequential.
+           select sort-work
+             assign to "sortwk.dat".
+           select register-rpt
+             assign to "register.prt"
+               organization is line sequential.
+           select control-card
+             assign to "control.dat"
+               organization is line sequential
+               file status is control-card-status.
+           select checkpoint-file
+             assign to "checkpoint.dat"
+               organization is line sequential
+               file status is checkpoint-file-status.
+           select ytd-file
+             assign to "ytdmast.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is yt-employee-id
+               file status is ytd-status.
+      * rejected timecards, held until corrected and resubmitted --
+      * see the suspensemerge program for how a correction gets
+      * folded back into the next timecards run
+           select suspense-file
+             assign to "suspense.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is su-key
+               file status is suspense-status.
+      * dated copies of this run's input timecards and its printed
+      * checks -- taken before the next run's extract overwrites
+      * timecards.dat, so "what did we pay employee x three weeks
+      * ago" doesn't depend on anyone's memory
+           select archive-timecards-in
+             assign to "timecards.dat"
+               organization is line sequential.
+           select archive-timecards-out
+             assign to archive-timecards-name
+               organization is line sequential.
+           select archive-checks-in
+             assign to "checks.prt"
+               organization is line sequential.
+           select archive-checks-out
+             assign to archive-checks-name
+               organization is line sequential.
+      * effective-dated fed/fica/state withholding rates -- read
+      * once at the top of the run so a rate change is a new row
+      * keyed in by payroll, not a recompile, and so "what rate did
+      * we use on this check" can be answered from the data months
+      * later
+           select tax-rate-file
+             assign to "taxrates.dat"
+               organization is line sequential
+               file status is tax-rate-file-status.
        data division.
        file section.
        fd timecards.
-       01 timecard.
-           02 employee-name.
-             03 emp-firstname pic x(10).
-             03 emp-surname  pic x(15).
-           02 hours-worked pic 99v9.
-           02 pay-rate pic 99.
+           copy timecard.
+       fd empmast.
+           copy emprec.
+       fd exception-listing.
+       01 exception-line.
+           02 exc-employee-id    pic x(05).
+           02 filler             pic x(02).
+           02 exc-employee-name  pic x(25).
+           02 filler             pic x(02).
+           02 exc-hours-worked   pic 999.9.
+           02 filler             pic x(02).
+           02 exc-pay-rate       pic 999.99.
+           02 filler             pic x(02).
+      * regular hours-worked plus shift-diff and temp-assignment
+      * hours combined -- this is the figure the hours-ceiling edit
+      * actually checks, so a rejection for exceeding it shows the
+      * total that tripped the check, not just the regular bucket
+           02 exc-total-hours    pic 9(04)v9.
+           02 filler             pic x(02).
+           02 exc-reason         pic x(35).
+      * one printed check per employee -- goes to the check
+      * printer's queue instead of to sysout
+       fd manual-review-listing.
+       01 review-line.
+           02 mrl-employee-id    pic x(05).
+           02 filler             pic x(02).
+           02 mrl-employee-name  pic x(25).
+           02 filler             pic x(02).
+           02 mrl-prior-gross    pic $$$,$$9.99.
+           02 filler             pic x(02).
+           02 mrl-this-gross     pic $$$,$$9.99.
+           02 filler             pic x(02).
+           02 mrl-reason         pic x(25).
+       fd check-print.
+       01 paycheck.
+           02 prt-employee-name  pic x(25).
+           02 filler             pic x.
+           02 prt-department     pic x(04).
+           02 filler             pic x.
+           02 prt-hours-worked    pic 999.9.
+           02 filler             pic x.
+           02 prt-pay-rate       pic 999.99.
+           02 prt-gross-pay      pic $$$,$$9.99.
+           02 prt-fed-tax        pic $$$,$$9.99.
+           02 prt-state-tax      pic $$$,$$9.99.
+           02 prt-fica-tax       pic $$$,$$9.99.
+           02 filler             pic x(5).
+           02 prt-net-pay        pic $**,**9.99.
+      * one 94-byte record per ach entry -- file/batch header,
+      * one entry detail per direct-deposit employee, batch/file
+      * control, all built in working-storage and moved across
+      * the same way the register print line is
+       fd direct-deposit-file.
+       01 nacha-record pic x(94).
+       fd gl-extract.
+           copy glrec.
+       fd register-work.
+           copy regrec.
+       sd sort-work.
+       01 sort-record.
+           02  so-department      pic x(04).
+           02  so-surname         pic x(15).
+           02  so-firstname       pic x(10).
+           02  so-employee-id     pic x(05).
+           02  so-gross-pay       pic 9(6)v99.
+           02  so-fed-tax         pic 9(6)v99.
+           02  so-state-tax       pic 9(6)v99.
+           02  so-fica-tax        pic 9(6)v99.
+           02  so-net-pay         pic 9(6)v99.
+       fd register-sorted.
+       01 register-sorted-record.
+           02  rs-department      pic x(04).
+           02  rs-surname         pic x(15).
+           02  rs-firstname       pic x(10).
+           02  rs-employee-id     pic x(05).
+           02  rs-gross-pay       pic 9(6)v99.
+           02  rs-fed-tax         pic 9(6)v99.
+           02  rs-state-tax       pic 9(6)v99.
+           02  rs-fica-tax        pic 9(6)v99.
+           02  rs-net-pay         pic 9(6)v99.
+       fd register-rpt.
+       01 register-print-line pic x(103).
+      * run control card -- expected record count and expected
+      * total gross pay for this run, keyed in by payroll from the
+      * timekeeping extract's own totals so a truncated TIMECARDS.DAT
+      * doesn't go unnoticed
+       fd control-card.
+       01 control-record.
+           02 ctl-expected-count  pic 9(05).
+           02 ctl-expected-gross  pic 9(07)v99.
+           02 ctl-pay-period      pic x(06).
+      * restart checkpoint -- written every checkpoint-interval
+      * records so an abend partway through a large run can resume
+      * instead of re-paying everyone from the top
+       fd checkpoint-file.
+       01 checkpoint-record.
+      * raw timecards.dat records read as of this checkpoint --
+      * accepted and rejected alike -- so a restart skips back to
+      * the exact file position this checkpoint was taken at,
+      * whether or not every one of those records made a paycheck
+           02 ckpt-records-processed pic 9(05).
+           02 ckpt-employee-count    pic 9(05).
+           02 ckpt-last-employee-id  pic x(05).
+           02 ckpt-total-gross       pic 9(07)v99.
+           02 ckpt-total-fed         pic 9(07)v99.
+           02 ckpt-total-state       pic 9(07)v99.
+           02 ckpt-total-fica        pic 9(07)v99.
+           02 ckpt-total-net         pic 9(07)v99.
+           02 ckpt-exception-count      pic 9(05).
+           02 ckpt-manual-review-count  pic 9(05).
+      * ach batch/file control accumulators -- these keep running
+      * across the whole file, not just the resumed segment, so the
+      * trailer's counts and dollar/hash totals cover every entry
+      * physically sitting in nacha.dat, not just the ones written
+      * since the restart
+           02 ckpt-nacha-entry-count    pic 9(08).
+           02 ckpt-nacha-entry-hash     pic 9(10).
+           02 ckpt-nacha-total-credit   pic 9(12).
+           02 ckpt-nacha-trace-seq      pic 9(07).
+       fd ytd-file.
+           copy ytdrec.
+       fd suspense-file.
+           copy susrec.
+       fd archive-timecards-in.
+       01 archive-timecards-in-record pic x(132).
+       fd archive-timecards-out.
+       01 archive-timecards-out-record pic x(132).
+       fd archive-checks-in.
+       01 archive-checks-in-record pic x(132).
+       fd archive-checks-out.
+       01 archive-checks-out-record pic x(132).
+       fd tax-rate-file.
+           copy taxrate.
        working-storage section.
+       01 tax-rate-eof             pic x.
+           88 tax-rate-eof-reached    value "T".
+       01 tr-idx                   pic 9(02) usage comp.
+      * dated names for this run's archive copies -- generation-
+      * style, one dated file per run rather than one file that
+      * gets overwritten every time
+       01 archive-date            pic x(08).
+       01 archive-timecards-name.
+           02 filler               pic x(10) value "timecards.".
+           02 archive-tc-date      pic x(08).
+           02 filler               pic x(04) value ".arc".
+       01 archive-checks-name.
+           02 filler               pic x(07) value "checks.".
+           02 archive-ck-date      pic x(08).
+           02 filler               pic x(04) value ".arc".
+       01 archive-eof              pic x.
+           88 archive-eof-reached     value "T".
+       01 suspense-status   pic x(02).
+           88 suspense-ok           value "00".
+           88 suspense-not-found    value "23", "35".
+           88 suspense-duplicate-key value "22".
+      * status of the employee-master lookup for the current
+      * timecard
+       01 empmast-status    pic x(02).
+           88 empmast-ok       value "00".
+           88 empmast-not-found value "23".
       * temporary variables
       * computing overtime pay
        01 regular-hours  pic 9(4)v99 usage comp.
        01 overtime-hours pic 9(4)v99 usage comp.
        01 overtime-rate  pic 9(4)v99 usage comp.
-       01 regular-pay    pic 9(4)v99 usage comp.
-       01 overtime-pay   pic 9(4)v99 usage comp.
-      * computed parts of the paycheck
-       01 gross-pay      pic 9(4)v99 usage comp.
-       01 fed-tax        pic 9(4)v99 usage comp.
-       01 state-tax      pic 9(4)v99 usage comp.
-       01 fica-tax       pic 9(4)v99 usage comp.
-       01 net-pay        pic 9(4)v99 usage comp.
-      * print format for the check
-       01 paycheck.
-           02 prt-employee-name  pic x(25).
-           02 filler             pic x.
-           02 prt-hours-worked    pic 99.9.
-           02 filler             pic x.
-           02 prt-pay-rate       pic 99.9.
-           02 prt-gross-pay      pic $,$$9.99.
-           02 prt-fed-tax        pic $,$$9.99.
-           02 prt-state-tax      pic $,$$9.99.
-           02 prt-fica-tax       pic $,$$9.99.
-           02 filler             pic x(5).
-           02 prt-net-pay        pic $*,**9.99.
+       01 regular-pay    pic 9(6)v99 usage comp.
+       01 overtime-pay   pic 9(6)v99 usage comp.
+       01 shift-diff-pay pic 9(6)v99 usage comp.
+       01 temp-pay       pic 9(6)v99 usage comp.
+      * computed parts of the paycheck -- 9(6)v99 to hold a
+      * biweekly/monthly gross without truncating, same width as
+      * the register/checkpoint totals below
+       01 gross-pay      pic 9(6)v99 usage comp.
+       01 fed-tax        pic 9(6)v99 usage comp.
+       01 state-tax      pic 9(6)v99 usage comp.
+       01 fica-tax       pic 9(6)v99 usage comp.
+       01 net-pay        pic 9(6)v99 usage comp.
       * tax rates -- level 77
        77 fed-tax-rate   pic v999 value is .164 .
-       77 state-tax-rate pic v999 value is .070 .
        77 fica-tax-rate  pic v999 value is .062 .
+      * per-state withholding rates -- now that we have remote
+      * staff filing from states other than home, one flat rate
+      * for the whole company no longer works
+       01 state-rate-table-values.
+           02 filler pic x(02) value "CA".
+           02 filler pic v9999 value .0900.
+           02 filler pic x(02) value "NY".
+           02 filler pic v9999 value .0880.
+           02 filler pic x(02) value "TX".
+           02 filler pic v9999 value .0000.
+           02 filler pic x(02) value "IL".
+           02 filler pic v9999 value .0495.
+           02 filler pic x(02) value "PA".
+           02 filler pic v9999 value .0307.
+       01 state-rate-table redefines state-rate-table-values.
+           02 str-entry occurs 5 times.
+               03 str-state-code pic x(02).
+               03 str-state-rate pic v9999.
+       77 state-table-size pic 9(02) value 5.
+       01 str-idx           pic 9(02) usage comp.
+       01 state-tax-rate    pic v9999 value .0700.
+      * the effective period actually applied so far to each rate,
+      * fed/fica/state independently -- taxrates.dat is supposed to
+      * be kept in ascending effective-period order, but a
+      * corrected row filed out of order shouldn't be allowed to
+      * stomp a later rate that already went in
+       01 fed-rate-effective  pic x(06) value spaces.
+       01 fica-rate-effective pic x(06) value spaces.
+       01 str-rate-effective.
+           02 str-rate-effective-entry
+                pic x(06) occurs 5 times value spaces.
+      * anything more than this far off the employee's last gross
+      * pay waits for a human to bless it instead of going straight
+      * out the door -- catches a hand-keyed hours typo as readily
+      * as it catches a real shift-differential jump
+       77 pay-swing-threshold pic v99 value .25.
+       01 pay-swing-low       pic 9(6)v99 usage comp.
+       01 pay-swing-high      pic 9(6)v99 usage comp.
+       01 manual-review-switch pic x value "N".
+           88 needs-manual-review value "Y".
+      * overtime rule by labor code -- warehouse staff are on a
+      * daily-double-time union agreement instead of the standard
+      * 1.5x-past-40-hours-a-week rule.  the weekly timecard only
+      * carries one hours-worked total, so the daily threshold is
+      * applied against that weekly total as the closest
+      * approximation available without a daily-bucketed timecard.
+       01 ot-code-table-values.
+           02 filler pic x(03) value "STD".
+           02 filler pic 9(3)v9  value 40.0.
+           02 filler pic 9v999 value 1.500.
+           02 filler pic x(03) value "WHS".
+           02 filler pic 9(3)v9  value 12.0.
+           02 filler pic 9v999 value 2.000.
+       01 ot-code-table redefines ot-code-table-values.
+           02 otc-entry occurs 2 times.
+               03 otc-labor-code    pic x(03).
+               03 otc-threshold     pic 9(3)v9.
+               03 otc-multiplier    pic 9v999.
+       77 ot-code-table-size pic 9(02) value 2.
+       01 otc-idx            pic 9(02) usage comp.
+       01 overtime-threshold pic 9(3)v9  value 40.0.
+       01 overtime-multiplier pic 9v999 value 1.500.
+      * pay-frequency table -- periods per year drives the
+      * annualize/de-annualize step in the tax paragraphs, and the
+      * week-factor scales the weekly overtime threshold and hours
+      * ceiling up for employees who aren't paid weekly
+       01 pay-freq-table-values.
+           02 filler pic x(01) value "W".
+           02 filler pic 9(02) value 52.
+           02 filler pic 9v999 value 1.000.
+           02 filler pic x(01) value "B".
+           02 filler pic 9(02) value 26.
+           02 filler pic 9v999 value 2.000.
+           02 filler pic x(01) value "M".
+           02 filler pic 9(02) value 12.
+           02 filler pic 9v999 value 4.333.
+       01 pay-freq-table redefines pay-freq-table-values.
+           02 pf-entry occurs 3 times.
+               03 pf-code           pic x(01).
+               03 pf-periods-per-year pic 9(02).
+               03 pf-week-factor    pic 9v999.
+       77 pay-freq-table-size pic 9(02) value 3.
+       01 pf-idx              pic 9(02) usage comp.
+       01 periods-per-year    pic 9(02) usage comp value 52.
+       01 pay-period-factor   pic 9v999 usage comp value 1.000.
+       01 scaled-hours-ceiling pic 9(4)v9 usage comp.
+      * every paid-hours bucket on the timecard has to fit under
+      * the ceiling together, not just the regular hours-worked
+      * pair -- a shift-diff or temp assignment is still hours
+      * somebody has to have physically worked
+       01 total-hours-worked   pic 9(4)v9 usage comp.
+      * social security wage base -- fica stops once an employee's
+      * ytd gross reaches this, no matter how much more they earn
+       77 fica-wage-base pic 9(7)v99 value is 168600.00.
+       01 ytd-status       pic x(02).
+           88 ytd-ok          value "00".
+           88 ytd-not-found   value "23".
+       01 ytd-is-new-record pic x value "N".
+           88 ytd-is-new        value "Y".
+       01 ytd-taxable-wage  pic 9(7)v99 usage comp.
+      * pre-tax deductions -- backed out of gross before fed/state
+      * withholding is figured, since those are based on disposable
+      * earnings rather than gross pay
+       01 pretax-401k-amount     pic 9(6)v99 usage comp.
+       01 pretax-health-amount   pic 9(6)v99 usage comp.
+       01 total-pretax-deductions pic 9(6)v99 usage comp.
+       01 disposable-earnings    pic 9(6)v99 usage comp.
+      * fed/state withholding is figured against annualized
+      * disposable earnings and then de-annualized back to this
+      * period's tax -- a no-op for today's flat percentage rates,
+      * but what keeps the run correct for any pay frequency the
+      * moment those rates become bracket tables instead
+       01 annual-disposable-earnings pic 9(6)v99 usage comp.
+       01 annual-fed-tax             pic 9(6)v99 usage comp.
+       01 annual-state-tax           pic 9(6)v99 usage comp.
       * conditions -- level 88
        01 end-file       pic x.
              88 eof value "T".
+      * basic edits applied to every timecard before it is allowed
+      * to flow into the tax paragraphs
+       77 hours-ceiling  pic 9(3)v9 value is 80.0.
+       01 reject-switch   pic x.
+           88 rejected      value "Y".
+           88 not-rejected  value "N".
+       01 reject-reason   pic x(35).
+      * payroll register -- accumulated as the run progresses,
+      * printed from the surname-sorted work file at clean-up
+       01 register-eof    pic x.
+           88 register-eof-reached value "T".
+       01 reg-employee-count pic 9(5) usage comp value zero.
+      * every timecard read off timecards.dat, accepted or
+      * rejected -- this is what has to be skipped on restart, not
+      * just the count that made it to a paycheck
+       01 raw-record-count   pic 9(5) usage comp value zero.
+       01 exception-count    pic 9(5) usage comp value zero.
+       01 manual-review-count pic 9(5) usage comp value zero.
+       01 reg-total-gross    pic 9(7)v99 usage comp value zero.
+       01 reg-total-fed      pic 9(7)v99 usage comp value zero.
+       01 reg-total-state    pic 9(7)v99 usage comp value zero.
+       01 reg-total-fica     pic 9(7)v99 usage comp value zero.
+       01 reg-total-net      pic 9(7)v99 usage comp value zero.
+      * subset of the totals above held back for manual review --
+      * not out the door yet, so backed out of the gl extract and
+      * broken out on its own register line until it's released
+       01 reg-held-gross     pic 9(7)v99 usage comp value zero.
+       01 reg-held-fed       pic 9(7)v99 usage comp value zero.
+       01 reg-held-state     pic 9(7)v99 usage comp value zero.
+       01 reg-held-fica      pic 9(7)v99 usage comp value zero.
+       01 reg-held-net       pic 9(7)v99 usage comp value zero.
+       01 register-heading.
+           02 filler pic x(05) value "DEPT".
+           02 filler pic x(15) value "EMPLOYEE".
+           02 filler pic x(06) value "ID".
+           02 filler pic x(11) value "GROSS".
+           02 filler pic x(11) value "FED TAX".
+           02 filler pic x(11) value "STATE TAX".
+           02 filler pic x(11) value "FICA TAX".
+           02 filler pic x(11) value "NET PAY".
+       01 register-detail-line.
+           02 rpt-department      pic x(04).
+           02 filler              pic x.
+           02 rpt-surname        pic x(15).
+           02 filler              pic x.
+           02 rpt-firstname      pic x(10).
+           02 filler              pic x.
+           02 rpt-employee-id    pic x(05).
+           02 rpt-gross-pay      pic $$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-fed-tax        pic $$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-state-tax      pic $$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-fica-tax       pic $$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-net-pay        pic $$$,$$9.99.
+      * who ran this and when -- keyed in at job start and carried
+      * onto the register so an audit doesn't have to go digging
+      * through job-scheduler logs to answer "who ran payroll"
+       01 operator-id            pic x(10).
+       01 run-date-raw           pic x(08).
+       01 run-time-raw           pic x(08).
+       01 register-audit-line.
+           02 filler pic x(08) value "RUN BY: ".
+           02 aud-operator-id pic x(10).
+           02 filler pic x(02) value spaces.
+           02 filler pic x(06) value "DATE: ".
+           02 aud-run-date pic x(10).
+           02 filler pic x(02) value spaces.
+           02 filler pic x(06) value "TIME: ".
+           02 aud-run-time pic x(08).
+      * departmental subtotal, printed on every department break in
+      * the sorted register -- department is now the major sort
+      * key, surname the minor, so a subtotal is just "the totals
+      * accumulated since the last one printed"
+       01 dept-first-record pic x value "Y".
+           88 dept-is-first-record value "Y".
+       01 previous-department pic x(04).
+       01 dept-total-gross    pic 9(7)v99 usage comp value zero.
+       01 dept-total-fed      pic 9(7)v99 usage comp value zero.
+       01 dept-total-state    pic 9(7)v99 usage comp value zero.
+       01 dept-total-fica     pic 9(7)v99 usage comp value zero.
+       01 dept-total-net      pic 9(7)v99 usage comp value zero.
+       01 dept-subtotal-line.
+           02 filler pic x(05) value "DEPT ".
+           02 sub-department pic x(04).
+           02 filler pic x(21) value " SUBTOTAL".
+           02 sub-tot-gross      pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 sub-tot-fed        pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 sub-tot-state      pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 sub-tot-fica       pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 sub-tot-net        pic $$,$$$,$$9.99.
+       01 register-total-line.
+           02 filler pic x(30) value "RUN TOTALS".
+           02 rpt-tot-gross      pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-tot-fed        pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-tot-state      pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-tot-fica       pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 rpt-tot-net        pic $$,$$$,$$9.99.
+      * held-for-review subset of the run totals above -- printed
+      * so a reader can see at a glance how much of the run total
+      * didn't actually go out the door this time
+       01 register-held-line.
+           02 filler pic x(30) value "HELD FOR MANUAL REVIEW".
+           02 held-tot-gross     pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 held-tot-fed       pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 held-tot-state     pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 held-tot-fica      pic $$,$$$,$$9.99.
+           02 filler              pic x(02).
+           02 held-tot-net       pic $$,$$$,$$9.99.
+      * control totals for this run vs. the expected count/amount
+      * keyed in on the control card
+       01 control-total-switch  pic x value "N".
+           88 control-totals-bad   value "Y".
+           88 control-totals-ok    value "N".
+      * restart / checkpoint controls
+       77 checkpoint-interval    pic 9(05) value 100.
+       01 checkpoint-file-status pic x(02).
+       01 control-card-status    pic x(02).
+       01 tax-rate-file-status   pic x(02).
+       01 restart-switch         pic x value "N".
+           88 is-restarting         value "Y".
+       01 restart-skip-count     pic 9(05) usage comp value zero.
+       01 checkpoint-quotient    pic 9(05) usage comp.
+       01 checkpoint-remainder   pic 9(05) usage comp.
+      * this company's own ach origination identity -- the same
+      * for every entry in the batch, so it lives in working
+      * storage rather than on the employee record
+       77 nacha-immediate-dest    pic x(10) value " 076401251".
+       77 nacha-immediate-orig    pic x(10) value "1234567890".
+       77 nacha-immediate-dest-nm pic x(23) value "FIRST NATIONAL BANK".
+       77 nacha-immediate-orig-nm pic x(23) value "ACME MFG CO".
+       77 nacha-company-id        pic x(10) value "1234567890".
+       77 nacha-origin-dfi        pic x(08) value "07640125".
+       01 nacha-file-header-line.
+           02 nfh-record-type      pic x(01) value "1".
+           02 nfh-priority-code    pic x(02) value "01".
+           02 nfh-immediate-dest   pic x(10).
+           02 nfh-immediate-orig   pic x(10).
+           02 nfh-file-date        pic x(06).
+           02 nfh-file-time        pic x(04) value "0000".
+           02 nfh-file-id-modifier pic x(01) value "A".
+           02 nfh-record-size      pic x(03) value "094".
+           02 nfh-blocking-factor  pic x(02) value "10".
+           02 nfh-format-code      pic x(01) value "1".
+           02 nfh-immediate-dest-nm pic x(23).
+           02 nfh-immediate-orig-nm pic x(23).
+           02 nfh-reference-code   pic x(08) value spaces.
+       01 nacha-batch-header-line.
+           02 nbh-record-type      pic x(01) value "5".
+           02 nbh-service-class    pic x(03) value "200".
+           02 nbh-company-name     pic x(16) value "ACME MFG PAYROLL".
+           02 nbh-company-disc-data pic x(20) value spaces.
+           02 nbh-company-id       pic x(10).
+           02 nbh-entry-class-code pic x(03) value "PPD".
+           02 nbh-entry-desc       pic x(10) value "PAYROLL".
+           02 nbh-descriptive-date pic x(06).
+           02 nbh-effective-date   pic x(06).
+           02 nbh-settlement-date  pic x(03) value spaces.
+           02 nbh-originator-status pic x(01) value "1".
+           02 nbh-originating-dfi  pic x(08).
+           02 nbh-batch-number     pic x(07) value "0000001".
+       01 nacha-entry-detail-line.
+           02 ned-record-type      pic x(01) value "6".
+           02 ned-transaction-code pic x(02) value "22".
+           02 ned-receiving-dfi    pic x(08).
+           02 ned-check-digit      pic x(01).
+           02 ned-dfi-account      pic x(17).
+           02 ned-amount           pic 9(10).
+           02 ned-individual-id    pic x(15).
+           02 ned-individual-name  pic x(22).
+           02 ned-discretionary    pic x(02) value spaces.
+           02 ned-addenda-indicator pic x(01) value "0".
+           02 ned-trace-number     pic x(15).
+       01 nacha-batch-control-line.
+           02 nbc-record-type      pic x(01) value "8".
+           02 nbc-service-class    pic x(03) value "200".
+           02 nbc-entry-count      pic 9(06).
+           02 nbc-entry-hash       pic 9(10).
+           02 nbc-total-debit      pic 9(12) value zero.
+           02 nbc-total-credit     pic 9(12).
+           02 nbc-company-id       pic x(10).
+           02 nbc-message-auth     pic x(19) value spaces.
+           02 nbc-reserved         pic x(06) value spaces.
+           02 nbc-originating-dfi  pic x(08).
+           02 nbc-batch-number     pic x(07) value "0000001".
+       01 nacha-file-control-line.
+           02 nfc-record-type      pic x(01) value "9".
+           02 nfc-batch-count      pic 9(06) value 1.
+           02 nfc-block-count      pic 9(06).
+           02 nfc-entry-count      pic 9(08).
+           02 nfc-entry-hash       pic 9(10).
+           02 nfc-total-debit      pic 9(12) value zero.
+           02 nfc-total-credit     pic 9(12).
+           02 nfc-reserved         pic x(39) value spaces.
+       01 nacha-entry-count    pic 9(08) usage comp value zero.
+       01 nacha-entry-hash     pic 9(10) usage comp value zero.
+       01 nacha-total-credit   pic 9(12) usage comp value zero.
+       01 nacha-trace-seq      pic 9(07) usage comp value zero.
+       01 nacha-amount-cents   pic 9(10) usage comp.
+       01 nacha-block-remainder pic 9(05) usage comp.
+       01 nacha-receiving-dfi-num pic 9(08) usage comp.
+      * ned-individual-name is only 22 bytes, too narrow for the
+      * full 10-byte firstname/15-byte surname pair -- built as
+      * "surname, firstname" and truncated there instead of
+      * losing the tail of the surname to a plain group move
+       01 ned-name-work pic x(22).
        procedure division.
        begin.
            perform initialize-program.
@@ -58,58 +623,840 @@
            perform clean-up.
            stop run.
        initialize-program.
+           perform accept-operator-id.
            open input timecards.
+           open input empmast.
+           open i-o ytd-file.
+      * no control card for this run is tolerated -- expected
+      * count/gross just come up zero and control-totals-ok never
+      * gets a real total to compare against
+           open input control-card.
+           if control-card-status = "00" then
+             read control-card
+               at end move zero to ctl-expected-count ctl-expected-gross
+                    move spaces to ctl-pay-period
+             end-read
+             close control-card
+           else
+             move zero to ctl-expected-count ctl-expected-gross
+             move spaces to ctl-pay-period
+           end-if.
+           perform load-effective-tax-rates.
+           perform read-checkpoint.
+           if is-restarting then
+             open extend exception-listing
+             open extend register-work
+             open extend check-print
+             open extend manual-review-listing
+             open extend direct-deposit-file
+             perform skip-one-timecard restart-skip-count times
+           else
+             open output exception-listing
+             open output register-work
+             open output check-print
+             open output manual-review-listing
+             open output direct-deposit-file
+             perform write-nacha-file-header
+           end-if.
+           open output gl-extract.
+           perform open-suspense-file.
+           perform archive-input-timecards.
+      * an indexed file has to exist before it can be opened i-o --
+      * the first run against a brand-new install creates it
+       open-suspense-file.
+           open i-o suspense-file
+           if suspense-not-found then
+             open output suspense-file
+             close suspense-file
+             open i-o suspense-file
+           end-if
+           .
+      * who's running this job and when -- stamped once at the top
+      * of the run and carried onto the register for the audit
+      * trail
+       accept-operator-id.
+           display "ENTER OPERATOR ID: "
+           accept operator-id
+           move function current-date (1:8) to run-date-raw
+           move function current-date (9:6) to run-time-raw
+           move operator-id to aud-operator-id
+           move run-date-raw (1:4) to aud-run-date (1:4)
+           move "-" to aud-run-date (5:1)
+           move run-date-raw (5:2) to aud-run-date (6:2)
+           move "-" to aud-run-date (8:1)
+           move run-date-raw (7:2) to aud-run-date (9:2)
+           move run-time-raw (1:2) to aud-run-time (1:2)
+           move ":" to aud-run-time (3:1)
+           move run-time-raw (3:2) to aud-run-time (4:2)
+           move ":" to aud-run-time (6:1)
+           move run-time-raw (5:2) to aud-run-time (7:2)
+           .
+      * fed, fica, and the per-state table all start out holding
+      * the compiled-in rate -- any row on taxrates.dat effective
+      * on or before this run's pay period overrides it.  rows are
+      * kept in ascending effective-period order, so reading the
+      * file straight through and overwriting on every match
+      * leaves the most recent applicable rate in place.  a site
+      * that hasn't keyed up taxrates.dat yet runs on the compiled-
+      * in rates alone -- the same tolerance control-card gets.
+       load-effective-tax-rates.
+           open input tax-rate-file
+           if tax-rate-file-status = "00" then
+             move "N" to tax-rate-eof
+             perform read-tax-rate-record with test before
+               until tax-rate-eof-reached
+             close tax-rate-file
+           end-if
+           .
+       read-tax-rate-record.
+           read tax-rate-file
+             at end move "T" to tax-rate-eof
+           end-read
+           if not tax-rate-eof-reached then
+             perform apply-tax-rate-record
+           end-if
+           .
+       apply-tax-rate-record.
+           if ctl-pay-period = spaces
+               or tr-effective-period <= ctl-pay-period then
+             evaluate tr-rate-type
+               when "FED"
+                 if tr-effective-period > fed-rate-effective then
+                   move tr-rate to fed-tax-rate
+                   move tr-effective-period to fed-rate-effective
+                 end-if
+               when "FICA"
+                 if tr-effective-period > fica-rate-effective then
+                   move tr-rate to fica-tax-rate
+                   move tr-effective-period to fica-rate-effective
+                 end-if
+               when other
+                 perform apply-state-tax-rate
+             end-evaluate
+           end-if
+           .
+       apply-state-tax-rate.
+           perform apply-state-tax-rate-entry varying tr-idx
+             from 1 by 1 until tr-idx > state-table-size
+           .
+       apply-state-tax-rate-entry.
+           if str-state-code (tr-idx) = tr-rate-type (1:2)
+               and tr-effective-period
+                 > str-rate-effective-entry (tr-idx) then
+             move tr-rate to str-state-rate (tr-idx)
+             move tr-effective-period
+               to str-rate-effective-entry (tr-idx)
+           end-if
+           .
+      * copy this run's input timecards to a dated archive file
+      * before anything else touches timecards.dat -- the next
+      * run's extract will overwrite it, so this is the last
+      * chance to keep a record of what came in today
+       archive-input-timecards.
+           move function current-date (1:8) to archive-date
+           move archive-date to archive-tc-date
+           open input archive-timecards-in
+           open output archive-timecards-out
+           move "N" to archive-eof
+           perform copy-timecard-to-archive with test before
+             until archive-eof-reached
+           close archive-timecards-in
+           close archive-timecards-out
+           .
+       copy-timecard-to-archive.
+           read archive-timecards-in
+             at end move "T" to archive-eof
+           end-read
+           if not archive-eof-reached then
+             move archive-timecards-in-record to
+               archive-timecards-out-record
+             write archive-timecards-out-record
+           end-if
+           .
+      * copy this run's printed checks to a dated archive file,
+      * once printing is done and check-print has been closed
+       archive-printed-checks.
+           move archive-date to archive-ck-date
+           open input archive-checks-in
+           open output archive-checks-out
+           move "N" to archive-eof
+           perform copy-check-to-archive with test before
+             until archive-eof-reached
+           close archive-checks-in
+           close archive-checks-out
+           .
+       copy-check-to-archive.
+           read archive-checks-in
+             at end move "T" to archive-eof
+           end-read
+           if not archive-eof-reached then
+             move archive-checks-in-record to archive-checks-out-record
+             write archive-checks-out-record
+           end-if
+           .
+      * pick up where a prior, incomplete run left off -- an empty
+      * or missing checkpoint file means start from the top
+       read-checkpoint.
+           move "N" to restart-switch
+           open input checkpoint-file
+           if checkpoint-file-status = "00" then
+             read checkpoint-file
+               at end move "N" to restart-switch
+               not at end
+                 move "Y" to restart-switch
+                 move ckpt-records-processed to restart-skip-count
+                 move ckpt-records-processed to raw-record-count
+                 move ckpt-employee-count to reg-employee-count
+                 move ckpt-total-gross to reg-total-gross
+                 move ckpt-total-fed to reg-total-fed
+                 move ckpt-total-state to reg-total-state
+                 move ckpt-total-fica to reg-total-fica
+                 move ckpt-total-net to reg-total-net
+                 move ckpt-exception-count to exception-count
+                 move ckpt-manual-review-count to manual-review-count
+                 move ckpt-nacha-entry-count to nacha-entry-count
+                 move ckpt-nacha-entry-hash to nacha-entry-hash
+                 move ckpt-nacha-total-credit to nacha-total-credit
+                 move ckpt-nacha-trace-seq to nacha-trace-seq
+                 display "RESTARTING AFTER " ckpt-last-employee-id
+                   " -- SKIPPING " restart-skip-count " RECORDS"
+             end-read
+           end-if
+           close checkpoint-file
+           .
+      * discard a timecard already accounted for in the checkpoint
+       skip-one-timecard.
+           read timecards into timecard
+             at end move "T" to end-file
+           end-read
+           .
        process-line.
            read timecards into timecard
              at end move "T" to end-file.
            if not eof then
-             perform compute-gross-pay
-             perform compute-fed-tax
-             perform compute-state-tax
-             perform compute-fica
-             perform compute-net-pay
-             perform print-check
+             add 1 to raw-record-count
+             perform lookup-employee
+             if empmast-ok then
+               perform lookup-pay-frequency
+               perform edit-timecard
+               if rejected then
+                 perform print-exception
+                 perform write-suspense-record
+               else
+                 perform read-ytd-record
+                 perform compute-gross-pay
+                 perform check-pay-swing
+                 perform compute-pretax-deductions
+                 perform compute-fed-tax
+                 perform compute-state-tax
+                 perform compute-fica
+                 perform compute-net-pay
+                 perform update-ytd-record
+                 perform accumulate-register
+                 if needs-manual-review
+                   perform print-manual-review
+                 else
+                   if em-is-direct-deposit
+                     perform write-direct-deposit-entry
+                   else
+                     perform print-check
+                   end-if
+                 end-if
+                 divide reg-employee-count by checkpoint-interval
+                   giving checkpoint-quotient
+                   remainder checkpoint-remainder
+                 if checkpoint-remainder = zero then
+                   perform write-checkpoint
+                 end-if
+               end-if
+             else
+      * an id that doesn't come back off the master file at all
+      * gets rejected the same way a bad hours/rate value does --
+      * routed to the exception listing and held in suspense
+      * instead of dropped with nothing but a console line
+               move "Y" to reject-switch
+               move "employee id not found on master file"
+                 to reject-reason
+               perform print-exception
+               perform write-suspense-record
+             end-if
            end-if.
+      * load this employee's year-to-date figures before the tax
+      * paragraphs run, so compute-fica can see how much of the
+      * wage base has already been used up this year
+       read-ytd-record.
+           move "N" to ytd-is-new-record
+           move tc-employee-id to yt-employee-id
+           read ytd-file
+             invalid key
+               move "Y" to ytd-is-new-record
+               move zero to yt-ytd-gross yt-ytd-fed-tax
+                 yt-ytd-state-tax yt-ytd-fica-tax yt-last-gross-pay
+                 yt-ytd-taxable-wages
+           end-read
+           .
+      * a big swing off last period's gross waits for a human to
+      * bless it -- but a brand-new employee has no prior gross to
+      * compare against, so the first check never trips this
+       check-pay-swing.
+           move "N" to manual-review-switch
+           if yt-last-gross-pay not = zero then
+             compute pay-swing-low =
+               yt-last-gross-pay * (1 - pay-swing-threshold)
+             compute pay-swing-high =
+               yt-last-gross-pay * (1 + pay-swing-threshold)
+             if gross-pay < pay-swing-low or gross-pay > pay-swing-high
+               then
+               move "Y" to manual-review-switch
+             end-if
+           end-if
+           .
+       print-manual-review.
+           move tc-employee-id to mrl-employee-id
+           move employee-name to mrl-employee-name
+           move yt-last-gross-pay to mrl-prior-gross
+           move gross-pay to mrl-this-gross
+           move "PAY SWING OUTSIDE THRESHOLD" to mrl-reason
+           write review-line
+           add 1 to manual-review-count
+           .
+      * write this employee's updated ytd figures back out once
+      * the tax paragraphs have added this period's amounts in
+       update-ytd-record.
+           move tc-employee-id to yt-employee-id
+           move em-ssn to yt-ssn
+           move gross-pay to yt-last-gross-pay
+           add disposable-earnings to yt-ytd-taxable-wages
+           if ytd-is-new then
+             write ytd-record
+           else
+             rewrite ytd-record
+           end-if
+           .
+      * reject anything that would otherwise compute through to a
+      * garbage check -- a zero pay rate, hours far outside a sane
+      * work week, or a name field that was keyed as digits.
+       edit-timecard.
+           move "N" to reject-switch
+           move spaces to reject-reason
+           if em-pay-rate = zero then
+             move "Y" to reject-switch
+             move "zero pay rate" to reject-reason
+           end-if
+           multiply hours-ceiling by pay-period-factor
+             giving scaled-hours-ceiling
+           add hours-worked tc-shift-diff-hours tc-temp-hours
+             giving total-hours-worked
+           if not rejected and total-hours-worked > scaled-hours-ceiling
+               then
+             move "Y" to reject-switch
+             move "hours worked exceeds ceiling" to reject-reason
+           end-if
+           if not rejected
+               and (emp-firstname is not alphabetic
+                 or emp-surname is not alphabetic) then
+             move "Y" to reject-switch
+             move "non-numeric name field expected" to reject-reason
+           end-if
+           .
+      * pull the employee's current pay rate and department from
+      * the master file instead of trusting whatever rate is
+      * sitting on the timecard.  an id that isn't on the master
+      * file at all is a keying error same as any other and gets
+      * rejected by the caller -- see process-line.
+       lookup-employee.
+           move tc-employee-id to em-employee-id
+           read empmast
+             invalid key move "23" to empmast-status
+           end-read
+           if not empmast-ok then
+             display "employee not on master file: " tc-employee-id
+           end-if
+           .
+      * look up how many periods a year this employee's pay
+      * frequency runs, and how many weeks' worth of hours one of
+      * their paychecks covers -- weekly is the fallback for any
+      * frequency code not carried in the table
+       lookup-pay-frequency.
+           move 52 to periods-per-year
+           move 1.000 to pay-period-factor
+           perform find-pay-freq-entry varying pf-idx
+             from 1 by 1 until pf-idx > pay-freq-table-size
+           .
+       find-pay-freq-entry.
+           if pf-code (pf-idx) = em-pay-frequency then
+             move pf-periods-per-year (pf-idx) to periods-per-year
+             move pf-week-factor (pf-idx) to pay-period-factor
+           end-if
+           .
        compute-gross-pay.
-           if hours-worked > 40 then
-             multiply pay-rate by 1.5 giving overtime-rate
-             move 40 to regular-hours
-             subtract 40 from hours-worked giving overtime-hours
-             multiply regular-hours by pay-rate giving regular-pay
+           perform lookup-overtime-rule
+           if hours-worked > overtime-threshold then
+             multiply em-pay-rate by overtime-multiplier
+               giving overtime-rate
+             move overtime-threshold to regular-hours
+             subtract overtime-threshold from hours-worked
+               giving overtime-hours
+             multiply regular-hours by em-pay-rate giving regular-pay
              multiply overtime-hours by overtime-rate
                giving overtime-pay
              add regular-pay to overtime-pay giving gross-pay
            else
-             multiply hours-worked by pay-rate giving gross-pay
+             multiply hours-worked by em-pay-rate giving gross-pay
+           end-if
+           perform add-shift-pay-entries
+           .
+      * shift-differential and temporary-assignment hours are extra
+      * pay on top of the regular hours-worked pair above, each at
+      * its own timecard-keyed rate, straight time
+       add-shift-pay-entries.
+           if tc-shift-diff-hours not = zero then
+             multiply tc-shift-diff-hours by tc-shift-diff-rate
+               giving shift-diff-pay
+             add shift-diff-pay to gross-pay
+           end-if
+           if tc-temp-hours not = zero then
+             multiply tc-temp-hours by tc-temp-rate giving temp-pay
+             add temp-pay to gross-pay
            end-if
            .
+      * std is the fallback overtime rule for any labor code not
+      * carried in the table -- the original 1.5x-past-40 rule
+       lookup-overtime-rule.
+           move 40.0 to overtime-threshold
+           move 1.500 to overtime-multiplier
+           perform find-overtime-rule-entry varying otc-idx
+             from 1 by 1 until otc-idx > ot-code-table-size
+           multiply overtime-threshold by pay-period-factor
+             giving overtime-threshold
+           .
+       find-overtime-rule-entry.
+           if otc-labor-code (otc-idx) = em-labor-code then
+             move otc-threshold (otc-idx) to overtime-threshold
+             move otc-multiplier (otc-idx) to overtime-multiplier
+           end-if
+           .
+      * back the 401(k) contribution and health premium out of
+      * gross pay before fed/state withholding is figured -- those
+      * are withheld on disposable earnings, not gross
+       compute-pretax-deductions.
+           multiply gross-pay by tc-401k-pct giving pretax-401k-amount
+           move tc-health-premium to pretax-health-amount
+           add pretax-401k-amount pretax-health-amount
+             giving total-pretax-deductions
+           subtract total-pretax-deductions from gross-pay
+             giving disposable-earnings
+           .
        compute-fed-tax.
-           multiply gross-pay by fed-tax-rate giving fed-tax
+           multiply disposable-earnings by periods-per-year
+             giving annual-disposable-earnings
+           multiply annual-disposable-earnings by fed-tax-rate
+             giving annual-fed-tax
+           divide annual-fed-tax by periods-per-year giving fed-tax
+           add fed-tax to yt-ytd-fed-tax
            .
        compute-state-tax.
+           perform lookup-state-rate
+           multiply disposable-earnings by periods-per-year
+             giving annual-disposable-earnings
       * more familiar syntax
-           compute state-tax = gross-pay * state-tax-rate
+           compute annual-state-tax = annual-disposable-earnings
+             * state-tax-rate
+           divide annual-state-tax by periods-per-year giving state-tax
+           add state-tax to yt-ytd-state-tax
+           .
+      * .070 is the fallback rate for any state not carried in the
+      * table -- that was the flat rate the whole company used
+      * back when everyone worked out of the home office
+       lookup-state-rate.
+           move .0700 to state-tax-rate
+           perform find-state-rate-entry varying str-idx
+             from 1 by 1 until str-idx > state-table-size
+           .
+       find-state-rate-entry.
+           if str-state-code (str-idx) = em-state-code then
+             move str-state-rate (str-idx) to state-tax-rate
+           end-if
            .
+      * fica stops being withheld once ytd gross reaches the
+      * social security wage base -- only the part of this
+      * period's gross that falls under the cap is taxable
        compute-fica.
-           multiply gross-pay by fica-tax-rate giving fica-tax
+           if yt-ytd-gross >= fica-wage-base then
+             move zero to ytd-taxable-wage
+           else
+             if yt-ytd-gross + gross-pay <= fica-wage-base then
+               move gross-pay to ytd-taxable-wage
+             else
+               subtract yt-ytd-gross from fica-wage-base
+                 giving ytd-taxable-wage
+             end-if
+           end-if
+           multiply ytd-taxable-wage by fica-tax-rate giving fica-tax
+           add gross-pay to yt-ytd-gross
+           add fica-tax to yt-ytd-fica-tax
            .
        compute-net-pay.
-           subtract fed-tax state-tax fica-tax from gross-pay
-             giving net-pay
+           subtract fed-tax state-tax fica-tax total-pretax-deductions
+             from gross-pay giving net-pay
            .
        print-check.
            move employee-name to prt-employee-name
+           move em-department to prt-department
            move hours-worked to prt-hours-worked
-           move pay-rate to prt-pay-rate
+           move em-pay-rate to prt-pay-rate
            move gross-pay to prt-gross-pay
            move fed-tax to prt-fed-tax
            move state-tax to prt-state-tax
            move fica-tax to prt-fica-tax
            move net-pay to prt-net-pay
-           display paycheck
+           write paycheck
+           .
+      * file header and the single batch header for this run's
+      * ach batch -- written once, ahead of any entry detail
+       write-nacha-file-header.
+           move nacha-immediate-dest to nfh-immediate-dest
+           move nacha-immediate-orig to nfh-immediate-orig
+           move nacha-immediate-dest-nm to nfh-immediate-dest-nm
+           move nacha-immediate-orig-nm to nfh-immediate-orig-nm
+           move function current-date (1:6) to nfh-file-date
+           move nacha-file-header-line to nacha-record
+           write nacha-record
+           move nacha-company-id to nbh-company-id
+           move nacha-origin-dfi to nbh-originating-dfi
+           move function current-date (1:6) to nbh-descriptive-date
+           move function current-date (1:6) to nbh-effective-date
+           move nacha-batch-header-line to nacha-record
+           write nacha-record
+           .
+      * one ach credit entry per direct-deposit employee, in
+      * place of the paper check that a non-enrolled employee
+      * still gets
+       write-direct-deposit-entry.
+           move em-dd-routing (1:8) to nacha-receiving-dfi-num
+           move nacha-receiving-dfi-num to ned-receiving-dfi
+           move em-dd-routing (9:1) to ned-check-digit
+           move em-dd-account to ned-dfi-account
+           multiply net-pay by 100 giving nacha-amount-cents
+           move nacha-amount-cents to ned-amount
+           move tc-employee-id to ned-individual-id
+           move spaces to ned-name-work
+           string emp-surname delimited by space
+                  ", " delimited by size
+                  emp-firstname delimited by space
+                  into ned-name-work
+           end-string
+           move ned-name-work to ned-individual-name
+           add 1 to nacha-trace-seq
+           move nacha-origin-dfi to ned-trace-number (1:8)
+           move nacha-trace-seq to ned-trace-number (9:7)
+           move nacha-entry-detail-line to nacha-record
+           write nacha-record
+           add 1 to nacha-entry-count
+           add nacha-receiving-dfi-num to nacha-entry-hash
+           add nacha-amount-cents to nacha-total-credit
+           .
+      * batch and file control records -- entry count, hash
+      * total and dollar total the receiving bank foots against
+       write-nacha-trailer.
+           if nacha-entry-count not = zero then
+             move nacha-entry-count to nbc-entry-count
+             move nacha-entry-hash to nbc-entry-hash
+             move nacha-total-credit to nbc-total-credit
+             move nacha-company-id to nbc-company-id
+             move nacha-origin-dfi to nbc-originating-dfi
+             move nacha-batch-control-line to nacha-record
+             write nacha-record
+             move nacha-entry-count to nfc-entry-count
+             move nacha-entry-hash to nfc-entry-hash
+             move nacha-total-credit to nfc-total-credit
+             divide nacha-entry-count by 10 giving nfc-block-count
+               remainder nacha-block-remainder
+             if nacha-block-remainder not = zero then
+               add 1 to nfc-block-count
+             end-if
+             move nacha-file-control-line to nacha-record
+             write nacha-record
+           end-if
+           .
+      * debit wages expense for the run's total gross, credit cash
+      * for the total net actually paid out, and credit each tax
+      * liability account for what was withheld -- the entry
+      * accounting posts instead of re-keying the register totals.
+      * amounts held for manual review haven't been disbursed, so
+      * they're backed out here the same way they're backed out of
+      * the checks and the nacha file -- they post to the gl the
+      * period they're actually released and paid
+       write-gl-extract.
+           move function current-date (1:8) to gl-run-date
+           subtract reg-held-gross from reg-total-gross
+             giving gl-amount
+           move "600000" to gl-account-code
+           move "WAGES EXPENSE" to gl-account-name
+           move "D" to gl-debit-credit
+           write gl-extract-record
+           move "100000" to gl-account-code
+           move "CASH" to gl-account-name
+           move "C" to gl-debit-credit
+           subtract reg-held-net from reg-total-net giving gl-amount
+           write gl-extract-record
+           move "210000" to gl-account-code
+           move "FED TAX WITHHOLDING PAYABLE" to gl-account-name
+           move "C" to gl-debit-credit
+           subtract reg-held-fed from reg-total-fed giving gl-amount
+           write gl-extract-record
+           move "220000" to gl-account-code
+           move "STATE TAX WITHHOLDING PAYABLE" to gl-account-name
+           move "C" to gl-debit-credit
+           subtract reg-held-state from reg-total-state
+             giving gl-amount
+           write gl-extract-record
+           move "230000" to gl-account-code
+           move "FICA TAX PAYABLE" to gl-account-name
+           move "C" to gl-debit-credit
+           subtract reg-held-fica from reg-total-fica
+             giving gl-amount
+           write gl-extract-record
+           .
+      * one line per employee this run, written to the register
+      * work file so it can be sorted by surname at clean-up
+       accumulate-register.
+           move em-department to rw-department
+           move emp-surname to rw-surname
+           move emp-firstname to rw-firstname
+           move tc-employee-id to rw-employee-id
+           move gross-pay to rw-gross-pay
+           move fed-tax to rw-fed-tax
+           move state-tax to rw-state-tax
+           move fica-tax to rw-fica-tax
+           move net-pay to rw-net-pay
+           write register-work-record
+           add 1 to reg-employee-count
+           add gross-pay to reg-total-gross
+           add fed-tax to reg-total-fed
+           add state-tax to reg-total-state
+           add fica-tax to reg-total-fica
+           add net-pay to reg-total-net
+      * an employee held for manual review gets no check and no
+      * nacha entry this run -- their pay isn't out the door yet.
+      * still counted in the run totals above (so the register foots
+      * against the department subtotals and the control-card totals
+      * for the whole extract), but also tracked here separately so
+      * the gl extract and the "what actually got paid" reader can
+      * back it back out until it's released and disbursed
+           if needs-manual-review
+             add gross-pay to reg-held-gross
+             add fed-tax to reg-held-fed
+             add state-tax to reg-held-state
+             add fica-tax to reg-held-fica
+             add net-pay to reg-held-net
+           end-if
+           .
+      * sort the register work file by surname and print the
+      * payroll register with a grand-total line at the bottom
+       print-payroll-register.
+           sort sort-work on ascending key so-department so-surname
+             using register-work
+             giving register-sorted
+           open output register-rpt
+           move register-audit-line to register-print-line
+           write register-print-line
+           move spaces to register-print-line
+           write register-print-line
+           move register-heading to register-print-line
+           write register-print-line
+           open input register-sorted
+           perform read-register-detail with test before
+             until register-eof-reached
+           if not dept-is-first-record then
+             perform print-department-subtotal
+           end-if
+           move spaces to register-print-line
+           write register-print-line
+           move reg-total-gross to rpt-tot-gross
+           move reg-total-fed to rpt-tot-fed
+           move reg-total-state to rpt-tot-state
+           move reg-total-fica to rpt-tot-fica
+           move reg-total-net to rpt-tot-net
+           move register-total-line to register-print-line
+           write register-print-line
+           if reg-held-gross not = zero then
+             move reg-held-gross to held-tot-gross
+             move reg-held-fed to held-tot-fed
+             move reg-held-state to held-tot-state
+             move reg-held-fica to held-tot-fica
+             move reg-held-net to held-tot-net
+             move register-held-line to register-print-line
+             write register-print-line
+           end-if
+           close register-sorted
+           close register-rpt
+           .
+       read-register-detail.
+           read register-sorted
+             at end move "T" to register-eof
+           end-read
+           if not register-eof-reached then
+             if dept-is-first-record then
+               move rs-department to previous-department
+               move "N" to dept-first-record
+             end-if
+             if rs-department not = previous-department then
+               perform print-department-subtotal
+               move rs-department to previous-department
+             end-if
+             move rs-department to rpt-department
+             move rs-surname to rpt-surname
+             move rs-firstname to rpt-firstname
+             move rs-employee-id to rpt-employee-id
+             move rs-gross-pay to rpt-gross-pay
+             move rs-fed-tax to rpt-fed-tax
+             move rs-state-tax to rpt-state-tax
+             move rs-fica-tax to rpt-fica-tax
+             move rs-net-pay to rpt-net-pay
+             move register-detail-line to register-print-line
+             write register-print-line
+             add rs-gross-pay to dept-total-gross
+             add rs-fed-tax to dept-total-fed
+             add rs-state-tax to dept-total-state
+             add rs-fica-tax to dept-total-fica
+             add rs-net-pay to dept-total-net
+           end-if
+           .
+       print-department-subtotal.
+           move previous-department to sub-department
+           move dept-total-gross to sub-tot-gross
+           move dept-total-fed to sub-tot-fed
+           move dept-total-state to sub-tot-state
+           move dept-total-fica to sub-tot-fica
+           move dept-total-net to sub-tot-net
+           move dept-subtotal-line to register-print-line
+           write register-print-line
+           move zero to dept-total-gross dept-total-fed
+             dept-total-state dept-total-fica dept-total-net
+           .
+      * snapshot where this run has gotten to, so a restart can
+      * skip what's already been paid instead of starting over
+       write-checkpoint.
+           move raw-record-count to ckpt-records-processed
+           move reg-employee-count to ckpt-employee-count
+           move tc-employee-id to ckpt-last-employee-id
+           move reg-total-gross to ckpt-total-gross
+           move reg-total-fed to ckpt-total-fed
+           move reg-total-state to ckpt-total-state
+           move reg-total-fica to ckpt-total-fica
+           move reg-total-net to ckpt-total-net
+           move exception-count to ckpt-exception-count
+           move manual-review-count to ckpt-manual-review-count
+           move nacha-entry-count to ckpt-nacha-entry-count
+           move nacha-entry-hash to ckpt-nacha-entry-hash
+           move nacha-total-credit to ckpt-nacha-total-credit
+           move nacha-trace-seq to ckpt-nacha-trace-seq
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           .
+      * compare this run's counts against the control card and
+      * shout about it if they don't match -- a truncated
+      * TIMECARDS.DAT must not finish clean and quiet
+       check-control-totals.
+           display "OPERATOR: " operator-id " RUN " aud-run-date
+             " " aud-run-time
+           display "CONTROL TOTALS -- RECORDS PROCESSED: "
+             reg-employee-count " TOTAL GROSS: " reg-total-gross
+           if ctl-expected-count not = zero then
+             if reg-employee-count not = ctl-expected-count then
+               move "Y" to control-total-switch
+               display "*** RECORD COUNT MISMATCH -- EXPECTED "
+                 ctl-expected-count " GOT " reg-employee-count " ***"
+             end-if
+             if reg-total-gross not = ctl-expected-gross then
+               move "Y" to control-total-switch
+               display "*** GROSS PAY MISMATCH -- EXPECTED "
+                 ctl-expected-gross " GOT " reg-total-gross " ***"
+             end-if
+           end-if
+           .
+       print-exception.
+           move tc-employee-id to exc-employee-id
+           move employee-name to exc-employee-name
+           move hours-worked to exc-hours-worked
+           move em-pay-rate to exc-pay-rate
+           add hours-worked tc-shift-diff-hours tc-temp-hours
+             giving exc-total-hours
+           move reject-reason to exc-reason
+           write exception-line
+           add 1 to exception-count
+           .
+      * hold the rejected timecard keyed by employee and pay
+      * period until payroll corrects it and the suspensemerge
+      * program folds it back into the next run -- rewrite over
+      * an existing entry if this employee is already in
+      * suspense for the same period rather than duplicating it
+       write-suspense-record.
+           move tc-employee-id to su-employee-id
+           move ctl-pay-period to su-pay-period
+           move tc-ssn to su-ssn
+           move employee-name to su-employee-name
+           move hours-worked to su-hours-worked
+           move pay-rate to su-pay-rate
+           move tc-shift-diff-hours to su-shift-diff-hours
+           move tc-shift-diff-rate to su-shift-diff-rate
+           move tc-temp-hours to su-temp-hours
+           move tc-temp-rate to su-temp-rate
+           move tc-401k-pct to su-401k-pct
+           move tc-health-premium to su-health-premium
+           move reject-reason to su-reject-reason
+           move "P" to su-status
+           write suspense-record
+             invalid key
+               rewrite suspense-record
+           end-write
            .
        clean-up.
             close timecards.
+            close empmast.
+            close ytd-file.
+            close suspense-file.
+            close exception-listing.
+            close check-print.
+            close manual-review-listing.
+            perform archive-printed-checks.
+            close register-work.
+            perform write-nacha-trailer.
+            close direct-deposit-file.
+            perform write-gl-extract.
+            close gl-extract.
+            perform print-payroll-register.
+            perform check-control-totals.
+      * a clean finish means the next run starts fresh, not
+      * restarted from a stale checkpoint
+            open output checkpoint-file.
+            close checkpoint-file.
+            perform set-run-status.
+      * a mismatched control card is the one thing serious enough
+      * to fail the job step outright -- exceptions and manual
+      * reviews are logged and the run still posted, so they only
+      * warn
+       set-run-status.
+           if control-totals-bad then
+             move 16 to return-code
+             display "*** RUN COMPLETED -- CONTROL TOTALS "
+               "DID NOT MATCH -- SEE CONTROL TOTALS ABOVE ***"
+           else
+             if exception-count not = zero or manual-review-count
+                 not = zero then
+               move 4 to return-code
+               display "RUN COMPLETED WITH " exception-count
+                 " EXCEPTION(S) AND " manual-review-count
+                 " MANUAL REVIEW ITEM(S)"
+             else
+               move zero to return-code
+               display "RUN COMPLETED CLEAN -- " reg-employee-count
+                 " EMPLOYEES PAID"
+             end-if
+           end-if
+           .
        end program paychecks.
 
 
