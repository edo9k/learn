@@ -0,0 +1,91 @@
+       identification division.
+       program-id. w2extract.
+       author. charles r. martin.
+       date-written. 2026-aug-09.
+      * year-end processing -- reads the ytd accumulation file the
+      * weekly payroll run keeps current and produces one w-2 record
+      * per employee, instead of hand-summing 52 register printouts
+      * every january.
+       environment division.
+       input-output section.
+       file-control.
+           select ytd-file
+             assign to "ytdmast.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is yt-employee-id
+               file status is ytd-status.
+           select empmast
+             assign to "empmast.dat"
+               organization is indexed
+               access mode is random
+               record key is em-employee-id
+               file status is empmast-status.
+           select w2-extract
+             assign to "w2extract.dat"
+               organization is line sequential.
+       data division.
+       file section.
+       fd ytd-file.
+           copy ytdrec.
+       fd empmast.
+           copy emprec.
+       fd w2-extract.
+           copy w2rec.
+       working-storage section.
+       01 ytd-status        pic x(02).
+           88 ytd-ok           value "00".
+       01 empmast-status    pic x(02).
+           88 empmast-ok       value "00".
+       01 end-file          pic x.
+           88 eof               value "T".
+       01 w2-employee-count pic 9(05) usage comp value zero.
+       procedure division.
+       begin.
+           perform initialize-program.
+           perform process-ytd-record with test before until eof.
+           perform clean-up.
+           stop run.
+       initialize-program.
+           open input ytd-file
+           open input empmast
+           open output w2-extract
+           .
+      * one w-2 row per employee on the ytd file -- read straight
+      * through the indexed file in key sequence rather than
+      * against a separate driving file
+       process-ytd-record.
+           read ytd-file next record
+             at end move "T" to end-file
+           end-read
+           if not eof then
+             move yt-employee-id to em-employee-id
+             read empmast
+               invalid key move "23" to empmast-status
+             end-read
+             perform write-w2-record
+           end-if
+           .
+       write-w2-record.
+           move yt-employee-id to w2-employee-id
+           move yt-ssn to w2-ssn
+           if empmast-ok then
+             move em-employee-name to w2-employee-name
+           else
+             move spaces to w2-employee-name
+           end-if
+           move yt-ytd-taxable-wages to w2-wages
+           move yt-ytd-fed-tax to w2-fed-tax
+           move yt-ytd-state-tax to w2-state-tax
+           move yt-ytd-fica-tax to w2-fica-tax
+           write w2-record
+           add 1 to w2-employee-count
+           .
+       clean-up.
+           close ytd-file
+           close empmast
+           close w2-extract
+           display "W-2 EXTRACT COMPLETE -- " w2-employee-count
+             " EMPLOYEES WRITTEN"
+           .
+       end program w2extract.
