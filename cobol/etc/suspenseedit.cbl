@@ -0,0 +1,98 @@
+       identification division.
+       program-id. suspensecorrect.
+       author. charles r. martin.
+       date-written. 2026-aug-09.
+      * lets payroll key in the fix for a timecard that landed in
+      * suspense and flip it to ready-to-resubmit -- until this ran,
+      * a rejected timecard just sat in suspense.dat forever, since
+      * nothing else in the system ever set su-status to "R" for
+      * suspensemerge to pick up.
+       environment division.
+       input-output section.
+       file-control.
+           select suspense-file
+             assign to "suspense.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is su-key
+               file status is suspense-status.
+       data division.
+       file section.
+       fd suspense-file.
+           copy susrec.
+       working-storage section.
+       01 suspense-status   pic x(02).
+           88 suspense-ok        value "00".
+           88 suspense-not-found value "23", "35".
+       01 done-switch        pic x value "N".
+           88 operator-is-done   value "Y".
+       01 lookup-employee-id pic x(05).
+       01 lookup-pay-period  pic x(06).
+       procedure division.
+       begin.
+           open i-o suspense-file
+           perform correct-one-entry with test before
+             until operator-is-done
+           close suspense-file
+           stop run.
+      * one correction per pass through this paragraph -- a blank
+      * employee id is the operator's signal to quit, same as
+      * paycheckcalc's estimate loop
+       correct-one-entry.
+           display "EMPLOYEE ID (BLANK TO QUIT): "
+           accept lookup-employee-id
+           if lookup-employee-id = spaces then
+             move "Y" to done-switch
+           else
+             display "PAY PERIOD (YYYYMM): "
+             accept lookup-pay-period
+             perform lookup-suspense-entry
+             if suspense-ok then
+               perform display-suspense-entry
+               perform accept-corrected-timecard
+               move "R" to su-status
+               rewrite suspense-record
+               display "ENTRY MARKED READY TO RESUBMIT"
+             else
+               display "*** NO SUSPENSE ENTRY FOR " lookup-employee-id
+                 " / " lookup-pay-period " ***"
+             end-if
+           end-if
+           .
+       lookup-suspense-entry.
+           move lookup-employee-id to su-employee-id
+           move lookup-pay-period to su-pay-period
+           read suspense-file
+             invalid key move "23" to suspense-status
+           end-read
+           .
+       display-suspense-entry.
+           display " "
+           display "REJECTED -- " su-reject-reason
+           display "  HOURS WORKED  : " su-hours-worked
+           display "  PAY RATE      : " su-pay-rate
+           display "  SHIFT DIFF    : " su-shift-diff-hours
+             " AT " su-shift-diff-rate
+           display "  TEMP ASSIGN   : " su-temp-hours
+             " AT " su-temp-rate
+           display "  401(K) PERCENT: " su-401k-pct
+           display "  HEALTH PREMIUM: " su-health-premium
+           display " "
+           .
+      * an empty response leaves the field as keyed above --
+      * payroll only has to retype what was actually wrong
+       accept-corrected-timecard.
+           display "HOURS WORKED (BLANK TO LEAVE AS IS): "
+           accept su-hours-worked
+           display "PAY RATE (BLANK TO LEAVE AS IS): "
+           accept su-pay-rate
+           display "SHIFT DIFF HOURS (BLANK TO LEAVE AS IS): "
+           accept su-shift-diff-hours
+           display "SHIFT DIFF RATE (BLANK TO LEAVE AS IS): "
+           accept su-shift-diff-rate
+           display "TEMP HOURS (BLANK TO LEAVE AS IS): "
+           accept su-temp-hours
+           display "TEMP RATE (BLANK TO LEAVE AS IS): "
+           accept su-temp-rate
+           .
+       end program suspensecorrect.
